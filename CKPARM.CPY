@@ -0,0 +1,47 @@
+      ******************************************************************
+      * CKPARM - CASKADE-ADAPTER CALL INTERFACE                       *
+      * ------------------------------------------------------------ *
+      * Stable LINKAGE SECTION contract for CALLing the CASKADE-GATE  *
+      * subprogram. Any program in the shop that needs a single       *
+      * Caskade boolean evaluation CALLs CASKADE-GATE 'USING          *
+      * CK-PARM-RECORD' with this copybook COPYed into its own        *
+      * LINKAGE SECTION (or WORKING-STORAGE, to build the CALL).      *
+      *                                                                *
+      * CK-PARM-OPERATION selects the gate:                           *
+      *   NOT  AND  OR  EQ  NEQ  BOOL  XOR  NAND  NOR  XNOR  (scalar)  *
+      *   VAND VOR                                 (vector, see below)*
+      *                                                                *
+      * CK-PARM-A / -B / -X are the scalar 0/1 operands; CK-PARM-     *
+      * RESULT is the scalar 0/1 outcome. CK-PARM-RETURN-CODE comes    *
+      * back non-zero (CK-PARM-RC-INVALID-INPUT) when an operand was  *
+      * outside the 0/1 domain - the caller should treat a non-zero   *
+      * return code as a failed step, not trust CK-PARM-RESULT.       *
+      *                                                                *
+      * CK-PARM-VECTOR-LEN / -VECTOR-A / -VECTOR-B / -VECTOR-RESULT   *
+      * are used only for the VAND/VOR vector gates.                  *
+      ******************************************************************
+       01  CK-PARM-RECORD.
+           05 CK-PARM-OPERATION        PIC X(05).
+              88 CK-PARM-OP-NOT        VALUE 'NOT'.
+              88 CK-PARM-OP-AND        VALUE 'AND'.
+              88 CK-PARM-OP-OR         VALUE 'OR'.
+              88 CK-PARM-OP-EQ         VALUE 'EQ'.
+              88 CK-PARM-OP-NEQ        VALUE 'NEQ'.
+              88 CK-PARM-OP-BOOL       VALUE 'BOOL'.
+              88 CK-PARM-OP-XOR        VALUE 'XOR'.
+              88 CK-PARM-OP-NAND       VALUE 'NAND'.
+              88 CK-PARM-OP-NOR        VALUE 'NOR'.
+              88 CK-PARM-OP-XNOR       VALUE 'XNOR'.
+              88 CK-PARM-OP-VAND       VALUE 'VAND'.
+              88 CK-PARM-OP-VOR        VALUE 'VOR'.
+           05 CK-PARM-A                PIC 9(01).
+           05 CK-PARM-B                PIC 9(01).
+           05 CK-PARM-X                PIC 9(01).
+           05 CK-PARM-RESULT           PIC 9(01).
+           05 CK-PARM-RETURN-CODE      PIC 9(02).
+              88 CK-PARM-RC-SUCCESS       VALUE 0.
+              88 CK-PARM-RC-INVALID-INPUT VALUE 4.
+           05 CK-PARM-VECTOR-LEN       PIC 9(02).
+           05 CK-PARM-VECTOR-A         PIC 9(01) OCCURS 32 TIMES.
+           05 CK-PARM-VECTOR-B         PIC 9(01) OCCURS 32 TIMES.
+           05 CK-PARM-VECTOR-RESULT    PIC 9(01) OCCURS 32 TIMES.
