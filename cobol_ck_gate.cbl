@@ -0,0 +1,284 @@
+      * Caskade Programming Language Adapter for COBOL - Gate Engine
+      * Created on August 9, 2026
+      * By Chris Kelsey of Blue Vision Studios
+      *
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       BY   DESCRIPTION
+      * 08/09/2026 CK   SPLIT OUT OF CASKADE-ADAPTER. ALL OF THE
+      *                 ORIGINAL GATE LOGIC (NOT/AND/OR/EQ/NEQ/TO-BOOL,
+      *                 XOR/NAND/NOR/XNOR, VAND/VOR, AND THE A/B/X/
+      *                 VECTOR DOMAIN VALIDATION) NOW LIVES HERE BEHIND
+      *                 A PROPER LINKAGE SECTION (CKPARM COPYBOOK) SO
+      *                 ANY PROGRAM IN THE SHOP CAN CALL THE GATES
+      *                 DIRECTLY INSTEAD OF PERFORMING INTERNAL
+      *                 PARAGRAPH NAMES. CASKADE-ADAPTER ITSELF NOW
+      *                 CALLS THIS PROGRAM ONCE PER QUEUED TRANSACTION.
+      * 08/09/2026 CK   FIXED TWO STALE-FIELD BUGS ON CK-PARM-RECORD
+      *                 FOUND IN REVIEW: A VAND/VOR CALL NOW ZEROES
+      *                 THE SCALAR CK-PARM-RESULT UP FRONT (IT WAS
+      *                 NEVER TOUCHED BY THE VECTOR GATES, SO IT KEPT
+      *                 WHATEVER A PRIOR SCALAR CALL LEFT THERE), AND
+      *                 VALIDATE-VECTOR-PROCEDURE NOW ZEROES THE WHOLE
+      *                 CK-PARM-VECTOR-RESULT TABLE WHEN IT REJECTS A
+      *                 BAD LENGTH OR ELEMENT, MATCHING HOW THE SCALAR
+      *                 VALIDATORS ALREADY CLEAR CK-PARM-RESULT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASKADE-GATE.
+       AUTHOR. CHRIS KELSEY.
+       INSTALLATION. BLUE VISION STUDIOS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 TRUE-VALUE PIC 9 VALUE 1.
+       77 FALSE-VALUE PIC 9 VALUE 0.
+       77 CK-VECTOR-IX  PIC 9(02) COMP.
+
+       LINKAGE SECTION.
+       COPY CKPARM.
+
+       PROCEDURE DIVISION USING CK-PARM-RECORD.
+
+      *****************************************************
+      * GATE-DRIVER - SELECTS AND RUNS ONE CASKADE GATE    *
+      * AGAINST THE OPERANDS SUPPLIED IN CK-PARM-RECORD.   *
+      *****************************************************
+       GATE-DRIVER-PROCEDURE.
+           SET CK-PARM-RC-SUCCESS TO TRUE
+           EVALUATE TRUE
+               WHEN CK-PARM-OP-NOT
+                   PERFORM VALIDATE-UNARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM NOT-PROCEDURE END-IF
+               WHEN CK-PARM-OP-AND
+                   PERFORM VALIDATE-BINARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM AND-PROCEDURE END-IF
+               WHEN CK-PARM-OP-OR
+                   PERFORM VALIDATE-BINARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM OR-PROCEDURE END-IF
+               WHEN CK-PARM-OP-EQ
+                   PERFORM VALIDATE-BINARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM EQ-PROCEDURE END-IF
+               WHEN CK-PARM-OP-NEQ
+                   PERFORM VALIDATE-BINARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM NEQ-PROCEDURE END-IF
+               WHEN CK-PARM-OP-BOOL
+                   PERFORM TO-BOOL-PROCEDURE
+               WHEN CK-PARM-OP-XOR
+                   PERFORM VALIDATE-BINARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM XOR-PROCEDURE END-IF
+               WHEN CK-PARM-OP-NAND
+                   PERFORM VALIDATE-BINARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM NAND-PROCEDURE END-IF
+               WHEN CK-PARM-OP-NOR
+                   PERFORM VALIDATE-BINARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM NOR-PROCEDURE END-IF
+               WHEN CK-PARM-OP-XNOR
+                   PERFORM VALIDATE-BINARY-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS PERFORM XNOR-PROCEDURE END-IF
+               WHEN CK-PARM-OP-VAND
+                   MOVE FALSE-VALUE TO CK-PARM-RESULT
+                   PERFORM VALIDATE-VECTOR-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS
+                       PERFORM VECTOR-AND-PROCEDURE
+                   END-IF
+               WHEN CK-PARM-OP-VOR
+                   MOVE FALSE-VALUE TO CK-PARM-RESULT
+                   PERFORM VALIDATE-VECTOR-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS
+                       PERFORM VECTOR-OR-PROCEDURE
+                   END-IF
+               WHEN OTHER
+                   SET CK-PARM-RC-INVALID-INPUT TO TRUE
+                   MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-EVALUATE
+           GOBACK
+           .
+
+      *> Rejects out-of-domain (not 0/1) X before a unary gate runs
+       VALIDATE-UNARY-PROCEDURE.
+           IF CK-PARM-X = 0 OR CK-PARM-X = 1
+               SET CK-PARM-RC-SUCCESS TO TRUE
+           ELSE
+               SET CK-PARM-RC-INVALID-INPUT TO TRUE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Rejects out-of-domain (not 0/1) A/B before a binary gate runs
+       VALIDATE-BINARY-PROCEDURE.
+           IF (CK-PARM-A = 0 OR CK-PARM-A = 1)
+                   AND (CK-PARM-B = 0 OR CK-PARM-B = 1)
+               SET CK-PARM-RC-SUCCESS TO TRUE
+           ELSE
+               SET CK-PARM-RC-INVALID-INPUT TO TRUE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Rejects a bad vector length or an out-of-domain element
+      *> before a vector gate runs
+       VALIDATE-VECTOR-PROCEDURE.
+           IF CK-PARM-VECTOR-LEN < 1 OR CK-PARM-VECTOR-LEN > 32
+               SET CK-PARM-RC-INVALID-INPUT TO TRUE
+               PERFORM CLEAR-VECTOR-RESULT-PROCEDURE
+           ELSE
+               SET CK-PARM-RC-SUCCESS TO TRUE
+               PERFORM VALIDATE-VECTOR-ELEMENT-PROCEDURE
+                   VARYING CK-VECTOR-IX FROM 1 BY 1
+                   UNTIL CK-VECTOR-IX > CK-PARM-VECTOR-LEN
+                      OR CK-PARM-RC-INVALID-INPUT
+               IF CK-PARM-RC-INVALID-INPUT
+                   PERFORM CLEAR-VECTOR-RESULT-PROCEDURE
+               END-IF
+           END-IF
+           .
+
+       VALIDATE-VECTOR-ELEMENT-PROCEDURE.
+           IF (CK-PARM-VECTOR-A(CK-VECTOR-IX) NOT = 0
+                   AND CK-PARM-VECTOR-A(CK-VECTOR-IX) NOT = 1)
+              OR (CK-PARM-VECTOR-B(CK-VECTOR-IX) NOT = 0
+                   AND CK-PARM-VECTOR-B(CK-VECTOR-IX) NOT = 1)
+               SET CK-PARM-RC-INVALID-INPUT TO TRUE
+           END-IF
+           .
+
+      *> Zeroes the whole result vector so a rejected VAND/VOR
+      *> transaction doesn't carry a prior call's stale bits
+       CLEAR-VECTOR-RESULT-PROCEDURE.
+           PERFORM CLEAR-VECTOR-RESULT-ELEMENT-PROCEDURE
+               VARYING CK-VECTOR-IX FROM 1 BY 1
+               UNTIL CK-VECTOR-IX > 32
+           .
+
+       CLEAR-VECTOR-RESULT-ELEMENT-PROCEDURE.
+           MOVE FALSE-VALUE TO CK-PARM-VECTOR-RESULT(CK-VECTOR-IX)
+           .
+
+      *> Logical NOT
+       NOT-PROCEDURE.
+           IF CK-PARM-X = TRUE-VALUE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Logical AND
+       AND-PROCEDURE.
+           IF CK-PARM-A = TRUE-VALUE AND CK-PARM-B = TRUE-VALUE
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Logical OR
+       OR-PROCEDURE.
+           IF CK-PARM-A = TRUE-VALUE OR CK-PARM-B = TRUE-VALUE
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Equality
+       EQ-PROCEDURE.
+           IF CK-PARM-A = CK-PARM-B
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Inequality
+       NEQ-PROCEDURE.
+           IF CK-PARM-A NOT = CK-PARM-B
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Convert to Boolean
+       TO-BOOL-PROCEDURE.
+           IF CK-PARM-X = 0
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Exclusive OR
+       XOR-PROCEDURE.
+           IF CK-PARM-A NOT = CK-PARM-B
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Logical NAND
+       NAND-PROCEDURE.
+           IF CK-PARM-A = TRUE-VALUE AND CK-PARM-B = TRUE-VALUE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Logical NOR
+       NOR-PROCEDURE.
+           IF CK-PARM-A = TRUE-VALUE OR CK-PARM-B = TRUE-VALUE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Exclusive NOR
+       XNOR-PROCEDURE.
+           IF CK-PARM-A = CK-PARM-B
+               MOVE TRUE-VALUE TO CK-PARM-RESULT
+           ELSE
+               MOVE FALSE-VALUE TO CK-PARM-RESULT
+           END-IF
+           .
+
+      *> Bitwise AND across CK-PARM-VECTOR-A/B, CK-PARM-VECTOR-LEN
+      *> elements
+       VECTOR-AND-PROCEDURE.
+           PERFORM VECTOR-AND-ELEMENT-PROCEDURE
+               VARYING CK-VECTOR-IX FROM 1 BY 1
+               UNTIL CK-VECTOR-IX > CK-PARM-VECTOR-LEN
+           .
+
+       VECTOR-AND-ELEMENT-PROCEDURE.
+           IF CK-PARM-VECTOR-A(CK-VECTOR-IX) = TRUE-VALUE
+                   AND CK-PARM-VECTOR-B(CK-VECTOR-IX) = TRUE-VALUE
+               MOVE TRUE-VALUE TO CK-PARM-VECTOR-RESULT(CK-VECTOR-IX)
+           ELSE
+               MOVE FALSE-VALUE TO CK-PARM-VECTOR-RESULT(CK-VECTOR-IX)
+           END-IF
+           .
+
+      *> Bitwise OR across CK-PARM-VECTOR-A/B, CK-PARM-VECTOR-LEN
+      *> elements
+       VECTOR-OR-PROCEDURE.
+           PERFORM VECTOR-OR-ELEMENT-PROCEDURE
+               VARYING CK-VECTOR-IX FROM 1 BY 1
+               UNTIL CK-VECTOR-IX > CK-PARM-VECTOR-LEN
+           .
+
+       VECTOR-OR-ELEMENT-PROCEDURE.
+           IF CK-PARM-VECTOR-A(CK-VECTOR-IX) = TRUE-VALUE
+                   OR CK-PARM-VECTOR-B(CK-VECTOR-IX) = TRUE-VALUE
+               MOVE TRUE-VALUE TO CK-PARM-VECTOR-RESULT(CK-VECTOR-IX)
+           ELSE
+               MOVE FALSE-VALUE TO CK-PARM-VECTOR-RESULT(CK-VECTOR-IX)
+           END-IF
+           .
