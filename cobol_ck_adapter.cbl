@@ -1,73 +1,859 @@
-       * Caskade Programming Language Adapter for COBOL
-       * Created on May 18, 2025
-       * By Chris Kelsey of Blue Vision Studios
+      * Caskade Programming Language Adapter for COBOL
+      * Created on May 18, 2025
+      * By Chris Kelsey of Blue Vision Studios
+      *
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       BY   DESCRIPTION
+      * 05/18/2025 CK   ORIGINAL PROGRAM - NOT/AND/OR/EQ/NEQ/TO-BOOL
+      * 08/09/2026 CK   ADDED CASKADE-TXN-FILE / CASKADE-RESULT-FILE
+      *                 BATCH DRIVER SO A DAY'S WORTH OF EVALUATIONS
+      *                 CAN RUN AS ONE JOB STEP INSTEAD OF ONE CALL
+      *                 PER EXPRESSION.
+      * 08/09/2026 CK   ADDED XOR/NAND/NOR/XNOR GATES TO MATCH THE
+      *                 CASKADE LANGUAGE OPERATOR SET 1:1.
+      * 08/09/2026 CK   ADDED DOMAIN VALIDATION FOR A/B/X AND A
+      *                 RETURN-CODE SO BAD UPSTREAM VALUES FAIL THE
+      *                 STEP INSTEAD OF SILENTLY COMING BACK FALSE.
+      * 08/09/2026 CK   ADDED VAND/VOR FIXED-LENGTH VECTOR GATES SO
+      *                 A WHOLE BIT VECTOR CAN BE ANDED/ORED IN ONE
+      *                 CALL INSTEAD OF LOOPING BIT-BY-BIT OUTSIDE.
+      * 08/09/2026 CK   ADDED CASKADE-AUDIT-LOG - ONE RECORD PER GATE
+      *                 EVALUATION (OP, INPUTS, RESULT, SEQ/TIMESTAMP)
+      *                 SO A BAD RUN CAN BE RECONSTRUCTED AFTERWARD.
+      * 08/09/2026 CK   MOVED THE GATE LOGIC (NOT/AND/OR/EQ/NEQ/
+      *                 TO-BOOL/XOR/NAND/NOR/XNOR/VAND/VOR AND THEIR
+      *                 VALIDATION) OUT TO A NEW CALLED SUBPROGRAM,
+      *                 CASKADE-GATE, BEHIND THE CKPARM COPYBOOK SO
+      *                 OTHER PROGRAMS CAN CALL THE GATES DIRECTLY
+      *                 THROUGH A DOCUMENTED LINKAGE INTERFACE
+      *                 INSTEAD OF PERFORMING OUR INTERNAL PARAGRAPH
+      *                 NAMES. THIS PROGRAM NOW CALLS CASKADE-GATE
+      *                 ONCE PER QUEUED TRANSACTION.
+      * 08/09/2026 CK   ADDED A GATE-USAGE SUMMARY REPORT, DISPLAYED
+      *                 AT THE END OF THE BATCH RUN - A TALLY BY
+      *                 PROCEDURE AND A TRUE/FALSE DISTRIBUTION, SO
+      *                 OPERATIONS CAN SPOT AN UNUSUAL RUN (E.G. ALL
+      *                 FALSE) WITHOUT DIGGING THROUGH THE AUDIT LOG.
+      * 08/09/2026 CK   ADDED CASKADE-CHECKPOINT-FILE - A RESTART
+      *                 RECORD EVERY 100 TRANSACTIONS SO A LARGE
+      *                 BATCH RUN CAN RESUME FROM THE LAST CHECKPOINT
+      *                 INSTEAD OF REPROCESSING THE WHOLE FILE AFTER
+      *                 AN ABEND.
+      * 08/09/2026 CK   ADDED CASKADE-RULES-FILE AND THE 'RULE' OP
+      *                 CODE - A NAMED, ORDERED SEQUENCE OF GATE
+      *                 CALLS LOOKED UP BY KEY, SO A NAMED CASKADE
+      *                 RULE CAN BE CHANGED BY UPDATING THE RULES
+      *                 FILE INSTEAD OF RECOMPILING THIS PROGRAM.
+      * 08/09/2026 CK   ADDED A SELFTEST RUN MODE (PARM='SELFTEST')
+      *                 THAT WALKS EVERY A/B/X COMBINATION AGAINST
+      *                 EVERY SCALAR GATE AND DISPLAYS A TRUTH-TABLE
+      *                 REPORT, FOR OPERATIONS TO RUN AFTER EVERY
+      *                 RECOMPILE OR ENVIRONMENT MIGRATION.
+      * 08/09/2026 CK   FIXED FOUR ITEMS FOUND IN REVIEW: (1)
+      *                 CASKADE-CHECKPOINT-FILE IS NOW RESET TO EMPTY
+      *                 AFTER A CLEAN RUN SO A FOLLOWING DAY'S FRESH
+      *                 TRANSACTION FILE (SEQUENCE NUMBERS STARTING
+      *                 OVER AT 1) IS NOT SKIPPED AS IF IT WERE
+      *                 ALREADY PROCESSED; (2) CASKADE-RESULT-FILE AND
+      *                 CASKADE-AUDIT-LOG EACH GAINED A VECTOR-LEN
+      *                 FIELD SO A VAND/VOR ROW CARRIES ITS OWN VECTOR
+      *                 LENGTH INSTEAD OF MAKING A READER REJOIN BACK
+      *                 TO THE TRANSACTION FILE; (3) THE AUDIT LOG NO
+      *                 LONGER WRITES STALE SCALAR OPERAND/RESULT
+      *                 VALUES FOR A VAND/VOR ROW; (4) EVALUATE-RULE-
+      *                 PROCEDURE NOW REJECTS A RULE RECORD WHOSE
+      *                 STEP COUNT EXCEEDS THE 10-STEP TABLE INSTEAD
+      *                 OF SUBSCRIPTING PAST THE END OF IT.
+      * 08/09/2026 CK   FIXED SIX MORE ITEMS FOUND IN REVIEW: (1)
+      *                 CASKADE-RESULT-FILE/CASKADE-AUDIT-LOG ARE NOW
+      *                 OPENED EXTEND INSTEAD OF OUTPUT WHEN RESTARTING
+      *                 PAST A CHECKPOINT, SO A RESTART NO LONGER WIPES
+      *                 OUT THE ABENDED RUN'S OWN RESULTS/AUDIT ROWS
+      *                 FOR THE TRANSACTIONS IT ALREADY SKIPPED; (2)
+      *                 CK-CKPT-RECORD NOW CARRIES A SNAPSHOT OF THE
+      *                 GATE-USAGE COUNTERS SO A RESTARTED RUN SEEDS
+      *                 ITS COUNTS AND PRINT-SUMMARY-PROCEDURE STILL
+      *                 REPORTS A WHOLE-DAY TOTAL; (3) EVALUATE-RULE-
+      *                 PROCEDURE'S TWO FAILURE BRANCHES (BAD RULE
+      *                 NAME, STEP COUNT OVER 10) NOW ZERO CK-PARM-A/
+      *                 B/X INSTEAD OF LEAVING A PRIOR TRANSACTION'S
+      *                 VALUES FOR THE AUDIT LOG TO PICK UP; (4) A RULE
+      *                 STEP'S SOURCE CODE (A/B/X/R) IS NOW VALIDATED -
+      *                 ANYTHING ELSE FAILS THE STEP INSTEAD OF LEAVING
+      *                 AN OPERAND UNSET; (5) DOCUMENTED THAT A VAND/
+      *                 VOR AUDIT ROW REQUIRES REJOINING TO THE
+      *                 TRANSACTION/RESULT FILES BY SEQUENCE NUMBER
+      *                 FOR THE FULL VECTORS; (6) THE TRUE/FALSE TALLY
+      *                 NO LONGER COUNTS AN INVALID-RETURN-CODE
+      *                 TRANSACTION AS A GENUINE FALSE RESULT - IT HAS
+      *                 ITS OWN "RESULT INVALID" BUCKET NOW.
+      * 08/09/2026 CK   FIXED FIVE MORE ITEMS FOUND IN REVIEW: (1) THE
+      *                 SELFTEST RUN MODE NOW READS PARM TEXT OFF A
+      *                 PROPER LINKAGE SECTION ITEM (CK-JCL-PARM) ON
+      *                 PROCEDURE DIVISION USING, THE WAY A JCL STEP'S
+      *                 PARM= ACTUALLY REACHES A COBOL PROGRAM, INSTEAD
+      *                 OF ACCEPT FROM COMMAND-LINE; (2) CK-AUDIT-
+      *                 RECORD GAINED CK-AUDIT-RULE-NAME, AND A RULE
+      *                 TRANSACTION'S AUDIT ROW NOW LOGS THE RULE NAME
+      *                 AND THE TRANSACTION'S OWN CK-TXN-OPERAND-A/B/X
+      *                 INSTEAD OF CK-PARM-A/B/X, WHICH ONLY HELD
+      *                 WHATEVER THE FINAL STEP LAST RESOLVED THEM TO;
+      *                 (3) EACH RULE STEP'S OWN OP CODE NOW BUMPS THE
+      *                 SAME PER-PROCEDURE COUNTER A STANDALONE
+      *                 TRANSACTION OF THAT OP CODE WOULD, SO THE GATE-
+      *                 USAGE SUMMARY NO LONGER UNDERCOUNTS GATES RUN
+      *                 THROUGH A RULE; (4) A RULE STEP WHOSE OP CODE
+      *                 IS VAND/VOR IS NOW REJECTED BEFORE CALLING
+      *                 CASKADE-GATE, SINCE A RULES-FILE STEP HAS NO
+      *                 WAY TO SUPPLY A VECTOR OPERAND AND WOULD
+      *                 OTHERWISE VALIDATE WHATEVER VECTOR BYTES WERE
+      *                 LEFT IN CK-PARM-RECORD FROM AN EARLIER CALL.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CASKADE-ADAPTER.
+       AUTHOR. CHRIS KELSEY.
+       INSTALLATION. BLUE VISION STUDIOS.
+       DATE-WRITTEN. 05/18/2025.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASKADE-TXN-FILE
+               ASSIGN TO "TXNFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CASKADE-RESULT-FILE
+               ASSIGN TO "RESULTFL"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CASKADE-AUDIT-LOG
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL CASKADE-CHECKPOINT-FILE
+               ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL CASKADE-RULES-FILE
+               ASSIGN TO "RULESFL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CK-RULE-NAME.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CASKADE-TXN-FILE.
+       01  CK-TXN-RECORD.
+           05 CK-TXN-SEQ-NBR           PIC 9(08).
+           05 CK-TXN-OP-CODE           PIC X(05).
+           05 CK-TXN-OPERAND-A         PIC 9(01).
+           05 CK-TXN-OPERAND-B         PIC 9(01).
+           05 CK-TXN-OPERAND-X         PIC 9(01).
+           05 CK-TXN-VECTOR-LEN        PIC 9(02).
+           05 CK-TXN-VECTOR-A          PIC 9(01) OCCURS 32 TIMES.
+           05 CK-TXN-VECTOR-B          PIC 9(01) OCCURS 32 TIMES.
+           05 CK-TXN-RULE-NAME         PIC X(10).
+           05 FILLER                   PIC X(08).
+
+       FD  CASKADE-RESULT-FILE.
+       01  CK-RESULT-RECORD.
+           05 CK-RSLT-SEQ-NBR          PIC 9(08).
+           05 CK-RSLT-OP-CODE          PIC X(05).
+           05 CK-RSLT-VALUE            PIC 9(01).
+           05 CK-RSLT-RETURN-CODE      PIC 9(02).
+           05 CK-RSLT-VECTOR-RESULT    PIC 9(01) OCCURS 32 TIMES.
+           05 CK-RSLT-VECTOR-LEN       PIC 9(02).
+           05 FILLER                   PIC X(16).
+
+      *> One record per gate evaluation - lets a bad run be
+      *> reconstructed after the fact (which op, what inputs, what
+      *> came back, and when). For a VAND/VOR row this record carries
+      *> only CK-AUDIT-VECTOR-LEN, not the input/result bit vectors
+      *> themselves (there is no spare room to carve a 32-element
+      *> vector out of this record's FILLER, and growing every row -
+      *> scalar gates included - just to cover VAND/VOR would be a lot
+      *> of dead space): reconstructing a VAND/VOR evaluation means
+      *> joining this record's CK-AUDIT-SEQ-NBR back to the same
+      *> sequence number on CASKADE-TXN-FILE (CK-TXN-VECTOR-A/B, the
+      *> inputs) and CASKADE-RESULT-FILE (CK-RSLT-VECTOR-RESULT, the
+      *> outcome). For a RULE row, CK-AUDIT-RULE-NAME carries the named
+      *> rule that ran, and CK-AUDIT-OPERAND-A/B/X are the
+      *> transaction's own genuine inputs (CK-TXN-OPERAND-A/B/X) rather
+      *> than whichever scalar A/B/X the rule's final step happened to
+      *> leave in CK-PARM-RECORD.
+       FD  CASKADE-AUDIT-LOG.
+       01  CK-AUDIT-RECORD.
+           05 CK-AUDIT-SEQ-NBR         PIC 9(08).
+           05 CK-AUDIT-OP-CODE         PIC X(05).
+           05 CK-AUDIT-OPERAND-A       PIC 9(01).
+           05 CK-AUDIT-OPERAND-B       PIC 9(01).
+           05 CK-AUDIT-OPERAND-X       PIC 9(01).
+           05 CK-AUDIT-RESULT          PIC 9(01).
+           05 CK-AUDIT-RETURN-CODE     PIC 9(02).
+           05 CK-AUDIT-DATE            PIC 9(08).
+           05 CK-AUDIT-TIME            PIC 9(08).
+           05 CK-AUDIT-VECTOR-LEN      PIC 9(02).
+           05 CK-AUDIT-RULE-NAME       PIC X(10).
+           05 FILLER                   PIC X(08).
+
+      *> Restart point written every CK-CKPT-INTERVAL transactions so
+      *> a large batch run can resume after an abend instead of
+      *> reprocessing the whole day's evaluations from record one.
+      *> CK-CKPT-COUNTS is a snapshot of CK-GATE-COUNTS as of this
+      *> checkpoint, so a restarted run can seed its own gate-usage
+      *> counters and PRINT-SUMMARY-PROCEDURE still reports a true
+      *> whole-day total instead of just the post-restart tail.
+       FD  CASKADE-CHECKPOINT-FILE.
+       01  CK-CKPT-RECORD.
+           05 CK-CKPT-LAST-SEQ         PIC 9(08).
+           05 CK-CKPT-DATE             PIC 9(08).
+           05 CK-CKPT-TIME             PIC 9(08).
+           05 CK-CKPT-COUNTS.
+              10 CK-CKPT-CNT-NOT            PIC 9(08).
+              10 CK-CKPT-CNT-AND            PIC 9(08).
+              10 CK-CKPT-CNT-OR             PIC 9(08).
+              10 CK-CKPT-CNT-EQ             PIC 9(08).
+              10 CK-CKPT-CNT-NEQ            PIC 9(08).
+              10 CK-CKPT-CNT-BOOL           PIC 9(08).
+              10 CK-CKPT-CNT-XOR            PIC 9(08).
+              10 CK-CKPT-CNT-NAND           PIC 9(08).
+              10 CK-CKPT-CNT-NOR            PIC 9(08).
+              10 CK-CKPT-CNT-XNOR           PIC 9(08).
+              10 CK-CKPT-CNT-VAND           PIC 9(08).
+              10 CK-CKPT-CNT-VOR            PIC 9(08).
+              10 CK-CKPT-CNT-RULE           PIC 9(08).
+              10 CK-CKPT-CNT-OTHER          PIC 9(08).
+              10 CK-CKPT-CNT-RESULT-TRUE    PIC 9(08).
+              10 CK-CKPT-CNT-RESULT-FALSE   PIC 9(08).
+              10 CK-CKPT-CNT-RESULT-INVALID PIC 9(08).
+           05 FILLER                   PIC X(08).
+
+      *> Named, multi-step Caskade expressions - an ordered sequence
+      *> of gate calls keyed by rule name, so a named rule used
+      *> across the shop can be changed by updating this file
+      *> instead of asking for a recompile. Step N's A/B/X operands
+      *> each come from the transaction's own A/B/X, or from the
+      *> running result of the previous step ('R'), selected by the
+      *> step's source code.
+       FD  CASKADE-RULES-FILE.
+       01  CK-RULE-RECORD.
+           05 CK-RULE-NAME             PIC X(10).
+           05 CK-RULE-STEP-COUNT       PIC 9(02).
+           05 CK-RULE-STEPS OCCURS 10 TIMES.
+               10 CK-RULE-STEP-OP      PIC X(05).
+               10 CK-RULE-STEP-SRC-A   PIC X(01).
+               10 CK-RULE-STEP-SRC-B   PIC X(01).
+               10 CK-RULE-STEP-SRC-X   PIC X(01).
+
        WORKING-STORAGE SECTION.
-       77 TRUE VALUE 1.
-       77 FALSE VALUE 0.
-       77 RESULT PIC 9.
+       77 CK-VECTOR-IX  PIC 9(02) COMP.
+
+       COPY CKPARM.
+
+       01  CK-BATCH-SWITCHES.
+           05 CK-EOF-SW                PIC X(01) VALUE 'N'.
+              88 CK-END-OF-TXN-FILE    VALUE 'Y'.
+           05 CK-CKPT-EOF-SW           PIC X(01) VALUE 'N'.
+              88 CK-END-OF-CKPT-FILE   VALUE 'Y'.
+
+      *> Checkpoint/restart controls - a checkpoint record is
+      *> written every CK-CKPT-INTERVAL transactions; on startup, any
+      *> transaction at or below the last checkpointed sequence
+      *> number is skipped rather than reprocessed
+       01  CK-CKPT-CONTROLS.
+           05 CK-CKPT-INTERVAL         PIC 9(04) COMP VALUE 100.
+           05 CK-TXN-COUNTER           PIC 9(08) COMP VALUE 0.
+           05 CK-CKPT-QUOTIENT         PIC 9(08) COMP VALUE 0.
+           05 CK-CKPT-REMAINDER        PIC 9(04) COMP VALUE 0.
+           05 CK-RESTART-SEQ           PIC 9(08) VALUE 0.
+
+      *> Working fields for chaining a named rule's ordered steps
+       01  CK-RULE-WORK.
+           05 CK-RULE-IX               PIC 9(02) COMP.
+           05 CK-RULE-RUNNING-RESULT   PIC 9(01) VALUE 0.
+           05 CK-RULE-FOUND-SW         PIC X(01) VALUE 'N'.
+              88 CK-RULE-FOUND         VALUE 'Y'.
+
+      *> Daily gate-usage summary - one counter per procedure plus a
+      *> TRUE/FALSE distribution, displayed at end of run
+       01  CK-GATE-COUNTS.
+           05 CK-CNT-NOT               PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-AND               PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-OR                PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-EQ                PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-NEQ               PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-BOOL              PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-XOR               PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-NAND              PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-NOR               PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-XNOR              PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-VAND              PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-VOR               PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-RULE              PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-OTHER             PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-RESULT-TRUE       PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-RESULT-FALSE      PIC 9(08) COMP VALUE 0.
+           05 CK-CNT-RESULT-INVALID    PIC 9(08) COMP VALUE 0.
+
+      *> Run mode - set from the EXEC PGM card's PARM= text (see
+      *> CK-JCL-PARM in the LINKAGE SECTION below). PARM='SELFTEST'
+      *> walks the truth-table self-test instead of opening the batch
+      *> transaction file, so operations can confirm a freshly
+      *> compiled load module before trusting it with production
+      *> Caskade traffic.
+       77 CK-RUN-MODE                  PIC X(08).
+
+      *> Self-test controls - every A/B/X combination against every
+      *> scalar gate
+       01  CK-TEST-CONTROLS.
+           05 CK-TEST-A                PIC 9(01).
+           05 CK-TEST-B                PIC 9(01).
+           05 CK-TEST-X                PIC 9(01).
+           05 CK-TEST-OP-IX            PIC 9(02) COMP.
+
+       01  CK-TEST-OP-TABLE.
+           05 FILLER                   PIC X(50) VALUE
+               'NOT  AND  OR   EQ   NEQ  BOOL XOR  NAND NOR  XNOR '.
+       01  CK-TEST-OP-TABLE-R REDEFINES CK-TEST-OP-TABLE.
+           05 CK-TEST-OP-NAMES         PIC X(05) OCCURS 10 TIMES.
+
+      *> EXEC PGM=CASKADE-ADAPTER,PARM='SELFTEST' delivers its PARM
+      *> text here, the same way any JCL step's PARM= reaches a COBOL
+      *> program - as a LINKAGE SECTION item on PROCEDURE DIVISION
+      *> USING, populated by the runtime before the first statement
+      *> runs, with a leading binary length ahead of the text itself.
+      *> This is not COMMAND-LINE/argv - this program is not invoked
+      *> from a shell, it is invoked by a JCL EXEC PGM step.
+       LINKAGE SECTION.
+       01  CK-JCL-PARM.
+           05 CK-JCL-PARM-LEN          PIC S9(04) COMP.
+           05 CK-JCL-PARM-TEXT         PIC X(08).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING CK-JCL-PARM.
 
-       *> Logical NOT
-       *> Input: X, Output: RESULT
-       NOT-PROCEDURE.
-           IF X = TRUE
-               MOVE FALSE TO RESULT
+      *****************************************************
+      * BATCH DRIVER - READS CASKADE-TXN-FILE ONE QUEUED   *
+      * OPERATION AT A TIME, CALLS CASKADE-GATE TO SCORE   *
+      * IT, AND WRITES ITS OUTCOME TO CASKADE-RESULT-FILE, *
+      * SO A FULL DAY'S CASKADE EVALUATIONS RUN AS ONE     *
+      * JOB STEP.                                          *
+      *****************************************************
+       BATCH-DRIVER-PROCEDURE.
+           MOVE CK-JCL-PARM-TEXT TO CK-RUN-MODE
+           IF CK-RUN-MODE = 'SELFTEST'
+               PERFORM SELF-TEST-PROCEDURE
            ELSE
-               MOVE TRUE TO RESULT
+               PERFORM OPEN-FILES-PROCEDURE
+               PERFORM READ-TXN-PROCEDURE
+               PERFORM SKIP-TO-RESTART-PROCEDURE
+               PERFORM PROCESS-TXN-PROCEDURE
+                   UNTIL CK-END-OF-TXN-FILE
+               PERFORM CLOSE-FILES-PROCEDURE
+               PERFORM PRINT-SUMMARY-PROCEDURE
            END-IF
+           STOP RUN
            .
 
-       *> Logical AND
-       *> Inputs: A, B Output: RESULT
-       AND-PROCEDURE.
-           IF A = TRUE AND B = TRUE
-               MOVE TRUE TO RESULT
+      *****************************************************
+      * SELF-TEST - WALKS EVERY A/B/X COMBINATION AGAINST  *
+      * EVERY SCALAR GATE AND DISPLAYS A FULL TRUTH-TABLE  *
+      * REPORT, SO A FRESHLY COMPILED LOAD MODULE CAN BE   *
+      * CONFIRMED BEFORE IT TAKES PRODUCTION TRAFFIC.      *
+      *****************************************************
+       SELF-TEST-PROCEDURE.
+           DISPLAY '================================================'
+           DISPLAY 'CASKADE-ADAPTER TRUTH-TABLE SELF-TEST'
+           DISPLAY '================================================'
+           DISPLAY ' A B X  OP    RESULT  RC'
+           PERFORM SELF-TEST-ROW-PROCEDURE
+               VARYING CK-TEST-A FROM 0 BY 1 UNTIL CK-TEST-A > 1
+               AFTER CK-TEST-B FROM 0 BY 1 UNTIL CK-TEST-B > 1
+               AFTER CK-TEST-X FROM 0 BY 1 UNTIL CK-TEST-X > 1
+           DISPLAY '================================================'
+           .
+
+       SELF-TEST-ROW-PROCEDURE.
+           PERFORM SELF-TEST-OP-PROCEDURE
+               VARYING CK-TEST-OP-IX FROM 1 BY 1
+               UNTIL CK-TEST-OP-IX > 10
+           .
+
+       SELF-TEST-OP-PROCEDURE.
+           MOVE CK-TEST-OP-NAMES(CK-TEST-OP-IX) TO CK-PARM-OPERATION
+           MOVE CK-TEST-A TO CK-PARM-A
+           MOVE CK-TEST-B TO CK-PARM-B
+           MOVE CK-TEST-X TO CK-PARM-X
+           CALL 'CASKADE-GATE' USING CK-PARM-RECORD
+           DISPLAY ' ' CK-TEST-A ' ' CK-TEST-B ' ' CK-TEST-X '  '
+               CK-TEST-OP-NAMES(CK-TEST-OP-IX) '   ' CK-PARM-RESULT
+               '      ' CK-PARM-RETURN-CODE
+           .
+
+      *> A restart point (CK-RESTART-SEQ > 0) means a prior run already
+      *> wrote CASKADE-RESULT-FILE/CASKADE-AUDIT-LOG records for every
+      *> transaction up to that checkpoint, so this run must extend
+      *> both files rather than reopen them OUTPUT - opening OUTPUT
+      *> here would truncate away the skipped transactions' results
+      *> and audit rows, which are never going to be reprocessed
+       OPEN-FILES-PROCEDURE.
+           PERFORM LOAD-RESTART-POINT-PROCEDURE
+           OPEN INPUT CASKADE-TXN-FILE
+           IF CK-RESTART-SEQ > 0
+               OPEN EXTEND CASKADE-RESULT-FILE
+               OPEN EXTEND CASKADE-AUDIT-LOG
            ELSE
-               MOVE FALSE TO RESULT
+               OPEN OUTPUT CASKADE-RESULT-FILE
+               OPEN OUTPUT CASKADE-AUDIT-LOG
            END-IF
+           OPEN EXTEND CASKADE-CHECKPOINT-FILE
+           OPEN INPUT CASKADE-RULES-FILE
+           .
+
+      *> Finds the last checkpointed sequence number (if any) from a
+      *> prior, abended run before CASKADE-CHECKPOINT-FILE is
+      *> reopened for this run's own checkpoint writes
+       LOAD-RESTART-POINT-PROCEDURE.
+           OPEN INPUT CASKADE-CHECKPOINT-FILE
+           PERFORM READ-CHECKPOINT-PROCEDURE
+               UNTIL CK-END-OF-CKPT-FILE
+           CLOSE CASKADE-CHECKPOINT-FILE
+           .
+
+       READ-CHECKPOINT-PROCEDURE.
+           READ CASKADE-CHECKPOINT-FILE
+               AT END SET CK-END-OF-CKPT-FILE TO TRUE
+               NOT AT END
+                   MOVE CK-CKPT-LAST-SEQ TO CK-RESTART-SEQ
+                   PERFORM SEED-GATE-COUNTS-PROCEDURE
+           END-READ
            .
 
-       *> Logical OR
-       *> Inputs: A, B Output: RESULT
-       OR-PROCEDURE.
-           IF A = TRUE OR B = TRUE
-               MOVE TRUE TO RESULT
+      *> Seeds the working gate-usage counters from the last
+      *> checkpoint read, so a restarted run's PRINT-SUMMARY-
+      *> PROCEDURE still totals the whole day, not just the tail
+      *> reprocessed after this run's restart point
+       SEED-GATE-COUNTS-PROCEDURE.
+           MOVE CK-CKPT-CNT-NOT            TO CK-CNT-NOT
+           MOVE CK-CKPT-CNT-AND            TO CK-CNT-AND
+           MOVE CK-CKPT-CNT-OR             TO CK-CNT-OR
+           MOVE CK-CKPT-CNT-EQ             TO CK-CNT-EQ
+           MOVE CK-CKPT-CNT-NEQ            TO CK-CNT-NEQ
+           MOVE CK-CKPT-CNT-BOOL           TO CK-CNT-BOOL
+           MOVE CK-CKPT-CNT-XOR            TO CK-CNT-XOR
+           MOVE CK-CKPT-CNT-NAND           TO CK-CNT-NAND
+           MOVE CK-CKPT-CNT-NOR            TO CK-CNT-NOR
+           MOVE CK-CKPT-CNT-XNOR           TO CK-CNT-XNOR
+           MOVE CK-CKPT-CNT-VAND           TO CK-CNT-VAND
+           MOVE CK-CKPT-CNT-VOR            TO CK-CNT-VOR
+           MOVE CK-CKPT-CNT-RULE           TO CK-CNT-RULE
+           MOVE CK-CKPT-CNT-OTHER          TO CK-CNT-OTHER
+           MOVE CK-CKPT-CNT-RESULT-TRUE    TO CK-CNT-RESULT-TRUE
+           MOVE CK-CKPT-CNT-RESULT-FALSE   TO CK-CNT-RESULT-FALSE
+           MOVE CK-CKPT-CNT-RESULT-INVALID TO CK-CNT-RESULT-INVALID
+           .
+
+      *> Skips past any transaction already processed on a prior run
+       SKIP-TO-RESTART-PROCEDURE.
+           PERFORM READ-TXN-PROCEDURE
+               UNTIL CK-END-OF-TXN-FILE
+                  OR CK-TXN-SEQ-NBR > CK-RESTART-SEQ
+           .
+
+       READ-TXN-PROCEDURE.
+           READ CASKADE-TXN-FILE
+               AT END SET CK-END-OF-TXN-FILE TO TRUE
+           END-READ
+           .
+
+       PROCESS-TXN-PROCEDURE.
+           IF CK-TXN-OP-CODE = 'RULE'
+               PERFORM EVALUATE-RULE-PROCEDURE
            ELSE
-               MOVE FALSE TO RESULT
+               PERFORM EVALUATE-GATE-PROCEDURE
            END-IF
-           .
 
-       *> Equality
-       EQ-PROCEDURE.
-           IF A = B
-               MOVE TRUE TO RESULT
+           MOVE CK-TXN-SEQ-NBR TO CK-RSLT-SEQ-NBR
+           MOVE CK-TXN-OP-CODE TO CK-RSLT-OP-CODE
+           MOVE CK-PARM-RESULT TO CK-RSLT-VALUE
+           MOVE CK-PARM-RETURN-CODE TO CK-RSLT-RETURN-CODE
+           IF CK-TXN-OP-CODE = 'VAND' OR CK-TXN-OP-CODE = 'VOR'
+               MOVE CK-PARM-VECTOR-LEN TO CK-RSLT-VECTOR-LEN
            ELSE
-               MOVE FALSE TO RESULT
+               MOVE 0 TO CK-RSLT-VECTOR-LEN
            END-IF
+           WRITE CK-RESULT-RECORD
+
+           PERFORM WRITE-AUDIT-RECORD-PROCEDURE
+           PERFORM TALLY-GATE-USAGE-PROCEDURE
+           PERFORM CHECKPOINT-IF-DUE-PROCEDURE
+           PERFORM READ-TXN-PROCEDURE
            .
 
-       *> Inequality
-       NEQ-PROCEDURE.
-           IF A NOT = B
-               MOVE TRUE TO RESULT
-           ELSE
-               MOVE FALSE TO RESULT
+      *> Runs a single scalar or vector gate directly off the
+      *> transaction's own operands, via CASKADE-GATE
+       EVALUATE-GATE-PROCEDURE.
+           MOVE CK-TXN-OP-CODE TO CK-PARM-OPERATION
+           MOVE CK-TXN-OPERAND-A TO CK-PARM-A
+           MOVE CK-TXN-OPERAND-B TO CK-PARM-B
+           MOVE CK-TXN-OPERAND-X TO CK-PARM-X
+           IF CK-TXN-OP-CODE = 'VAND' OR CK-TXN-OP-CODE = 'VOR'
+               MOVE CK-TXN-VECTOR-LEN TO CK-PARM-VECTOR-LEN
+               PERFORM COPY-TXN-VECTOR-ELEMENT-PROCEDURE
+                   VARYING CK-VECTOR-IX FROM 1 BY 1
+                   UNTIL CK-VECTOR-IX > 32
+           END-IF
+
+           CALL 'CASKADE-GATE' USING CK-PARM-RECORD
+
+           IF CK-TXN-OP-CODE = 'VAND' OR CK-TXN-OP-CODE = 'VOR'
+               PERFORM COPY-RESULT-VECTOR-PROCEDURE
+                   VARYING CK-VECTOR-IX FROM 1 BY 1
+                   UNTIL CK-VECTOR-IX > 32
+           END-IF
+           .
+
+      *****************************************************
+      * EVALUATE-RULE - LOOKS UP A NAMED, MULTI-STEP RULE  *
+      * IN CASKADE-RULES-FILE AND RUNS ITS ORDERED GATE    *
+      * CALLS IN SEQUENCE, CHAINING EACH STEP'S RESULT INTO*
+      * THE NEXT STEP WHEREVER A SOURCE CODE OF 'R' SAYS   *
+      * TO USE IT. THE FINAL STEP'S RESULT/RETURN CODE     *
+      * BECOME THE TRANSACTION'S RESULT/RETURN CODE.       *
+      *****************************************************
+       EVALUATE-RULE-PROCEDURE.
+           MOVE CK-TXN-RULE-NAME TO CK-RULE-NAME
+           MOVE 'N' TO CK-RULE-FOUND-SW
+           READ CASKADE-RULES-FILE
+               INVALID KEY
+                   SET CK-PARM-RC-INVALID-INPUT TO TRUE
+                   MOVE 0 TO CK-PARM-RESULT
+                   MOVE 0 TO CK-PARM-A
+                   MOVE 0 TO CK-PARM-B
+                   MOVE 0 TO CK-PARM-X
+               NOT INVALID KEY
+                   SET CK-RULE-FOUND TO TRUE
+           END-READ
+
+           IF CK-RULE-FOUND
+               IF CK-RULE-STEP-COUNT > 10
+                   SET CK-PARM-RC-INVALID-INPUT TO TRUE
+                   MOVE 0 TO CK-PARM-RESULT
+                   MOVE 0 TO CK-PARM-A
+                   MOVE 0 TO CK-PARM-B
+                   MOVE 0 TO CK-PARM-X
+               ELSE
+                   MOVE 0 TO CK-RULE-RUNNING-RESULT
+                   SET CK-PARM-RC-SUCCESS TO TRUE
+                   PERFORM EVALUATE-RULE-STEP-PROCEDURE
+                       VARYING CK-RULE-IX FROM 1 BY 1
+                       UNTIL CK-RULE-IX > CK-RULE-STEP-COUNT
+                          OR CK-PARM-RC-INVALID-INPUT
+                   IF CK-PARM-RC-INVALID-INPUT
+                       MOVE 0 TO CK-PARM-RESULT
+                   ELSE
+                       MOVE CK-RULE-RUNNING-RESULT TO CK-PARM-RESULT
+                   END-IF
+               END-IF
            END-IF
            .
 
-       *> Convert to Boolean
-       TO-BOOL-PROCEDURE.
-           IF X = 0
-               MOVE FALSE TO RESULT
+      *> Runs one step of the current rule, sourcing each operand
+      *> from the transaction's own A/B/X or from the running result
+      *> of the previous step ('R'), then folds the step's outcome
+      *> into the running result. A step whose source code isn't one
+      *> of A/B/X/R is a corrupt rules-file record, not a value to
+      *> quietly carry forward - RESOLVE-STEP-OPERAND-A/B/X-PROCEDURE
+      *> set CK-PARM-RC-INVALID-INPUT on that case instead of leaving
+      *> an operand unset, so this step's CALL is skipped below and
+      *> the step loop in EVALUATE-RULE-PROCEDURE stops. A step whose
+      *> CK-RULE-STEP-OP is VAND/VOR is rejected the same way - a
+      *> rules-file step can only source A/B/X scalar operands, with
+      *> no way to legitimately supply a vector, so calling CASKADE-
+      *> GATE for VAND/VOR here would validate whatever vector bytes
+      *> are left over in CK-PARM-RECORD from an earlier, unrelated
+      *> CALL instead of rejecting bad rules-file content.
+       EVALUATE-RULE-STEP-PROCEDURE.
+           PERFORM RESOLVE-STEP-OPERAND-A-PROCEDURE
+           PERFORM RESOLVE-STEP-OPERAND-B-PROCEDURE
+           PERFORM RESOLVE-STEP-OPERAND-X-PROCEDURE
+
+           IF CK-PARM-RC-SUCCESS
+               IF CK-RULE-STEP-OP(CK-RULE-IX) = 'VAND'
+                  OR CK-RULE-STEP-OP(CK-RULE-IX) = 'VOR'
+                   SET CK-PARM-RC-INVALID-INPUT TO TRUE
+               ELSE
+                   MOVE CK-RULE-STEP-OP(CK-RULE-IX) TO CK-PARM-OPERATION
+                   CALL 'CASKADE-GATE' USING CK-PARM-RECORD
+                   PERFORM TALLY-RULE-STEP-OP-PROCEDURE
+                   IF CK-PARM-RC-SUCCESS
+                       MOVE CK-PARM-RESULT TO CK-RULE-RUNNING-RESULT
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       RESOLVE-STEP-OPERAND-A-PROCEDURE.
+           EVALUATE CK-RULE-STEP-SRC-A(CK-RULE-IX)
+               WHEN 'A' MOVE CK-TXN-OPERAND-A TO CK-PARM-A
+               WHEN 'B' MOVE CK-TXN-OPERAND-B TO CK-PARM-A
+               WHEN 'X' MOVE CK-TXN-OPERAND-X TO CK-PARM-A
+               WHEN 'R' MOVE CK-RULE-RUNNING-RESULT TO CK-PARM-A
+               WHEN OTHER SET CK-PARM-RC-INVALID-INPUT TO TRUE
+           END-EVALUATE
+           .
+
+       RESOLVE-STEP-OPERAND-B-PROCEDURE.
+           EVALUATE CK-RULE-STEP-SRC-B(CK-RULE-IX)
+               WHEN 'A' MOVE CK-TXN-OPERAND-A TO CK-PARM-B
+               WHEN 'B' MOVE CK-TXN-OPERAND-B TO CK-PARM-B
+               WHEN 'X' MOVE CK-TXN-OPERAND-X TO CK-PARM-B
+               WHEN 'R' MOVE CK-RULE-RUNNING-RESULT TO CK-PARM-B
+               WHEN OTHER SET CK-PARM-RC-INVALID-INPUT TO TRUE
+           END-EVALUATE
+           .
+
+       RESOLVE-STEP-OPERAND-X-PROCEDURE.
+           EVALUATE CK-RULE-STEP-SRC-X(CK-RULE-IX)
+               WHEN 'A' MOVE CK-TXN-OPERAND-A TO CK-PARM-X
+               WHEN 'B' MOVE CK-TXN-OPERAND-B TO CK-PARM-X
+               WHEN 'X' MOVE CK-TXN-OPERAND-X TO CK-PARM-X
+               WHEN 'R' MOVE CK-RULE-RUNNING-RESULT TO CK-PARM-X
+               WHEN OTHER SET CK-PARM-RC-INVALID-INPUT TO TRUE
+           END-EVALUATE
+           .
+
+      *> Writes a restart checkpoint every CK-CKPT-INTERVAL
+      *> transactions so a large batch run can resume from here
+      *> instead of from record one after an abend
+       CHECKPOINT-IF-DUE-PROCEDURE.
+           ADD 1 TO CK-TXN-COUNTER
+           DIVIDE CK-TXN-COUNTER BY CK-CKPT-INTERVAL
+               GIVING CK-CKPT-QUOTIENT
+               REMAINDER CK-CKPT-REMAINDER
+           IF CK-CKPT-REMAINDER = 0
+               MOVE CK-TXN-SEQ-NBR TO CK-CKPT-LAST-SEQ
+               ACCEPT CK-CKPT-DATE FROM DATE YYYYMMDD
+               ACCEPT CK-CKPT-TIME FROM TIME
+               PERFORM SNAPSHOT-GATE-COUNTS-PROCEDURE
+               WRITE CK-CKPT-RECORD
+           END-IF
+           .
+
+      *> Snapshots the working gate-usage counters onto the
+      *> checkpoint record being written, so a later restart can pick
+      *> up the whole day's tally instead of starting back at zero
+       SNAPSHOT-GATE-COUNTS-PROCEDURE.
+           MOVE CK-CNT-NOT            TO CK-CKPT-CNT-NOT
+           MOVE CK-CNT-AND            TO CK-CKPT-CNT-AND
+           MOVE CK-CNT-OR             TO CK-CKPT-CNT-OR
+           MOVE CK-CNT-EQ             TO CK-CKPT-CNT-EQ
+           MOVE CK-CNT-NEQ            TO CK-CKPT-CNT-NEQ
+           MOVE CK-CNT-BOOL           TO CK-CKPT-CNT-BOOL
+           MOVE CK-CNT-XOR            TO CK-CKPT-CNT-XOR
+           MOVE CK-CNT-NAND           TO CK-CKPT-CNT-NAND
+           MOVE CK-CNT-NOR            TO CK-CKPT-CNT-NOR
+           MOVE CK-CNT-XNOR           TO CK-CKPT-CNT-XNOR
+           MOVE CK-CNT-VAND           TO CK-CKPT-CNT-VAND
+           MOVE CK-CNT-VOR            TO CK-CKPT-CNT-VOR
+           MOVE CK-CNT-RULE           TO CK-CKPT-CNT-RULE
+           MOVE CK-CNT-OTHER          TO CK-CKPT-CNT-OTHER
+           MOVE CK-CNT-RESULT-TRUE    TO CK-CKPT-CNT-RESULT-TRUE
+           MOVE CK-CNT-RESULT-FALSE   TO CK-CKPT-CNT-RESULT-FALSE
+           MOVE CK-CNT-RESULT-INVALID TO CK-CKPT-CNT-RESULT-INVALID
+           .
+
+      *> Bumps the per-procedure counter and the TRUE/FALSE/INVALID
+      *> distribution for the daily gate-usage summary report. A
+      *> transaction that failed domain validation (RC-INVALID-INPUT)
+      *> has its CK-PARM-RESULT forced to FALSE by the gate, which
+      *> would otherwise make a run full of bad upstream input look
+      *> identical to a run that is genuinely, legitimately all-FALSE
+      *> - so it is tallied separately instead.
+       TALLY-GATE-USAGE-PROCEDURE.
+           EVALUATE CK-TXN-OP-CODE
+               WHEN 'NOT'
+                   ADD 1 TO CK-CNT-NOT
+               WHEN 'AND'
+                   ADD 1 TO CK-CNT-AND
+               WHEN 'OR'
+                   ADD 1 TO CK-CNT-OR
+               WHEN 'EQ'
+                   ADD 1 TO CK-CNT-EQ
+               WHEN 'NEQ'
+                   ADD 1 TO CK-CNT-NEQ
+               WHEN 'BOOL'
+                   ADD 1 TO CK-CNT-BOOL
+               WHEN 'XOR'
+                   ADD 1 TO CK-CNT-XOR
+               WHEN 'NAND'
+                   ADD 1 TO CK-CNT-NAND
+               WHEN 'NOR'
+                   ADD 1 TO CK-CNT-NOR
+               WHEN 'XNOR'
+                   ADD 1 TO CK-CNT-XNOR
+               WHEN 'VAND'
+                   ADD 1 TO CK-CNT-VAND
+               WHEN 'VOR'
+                   ADD 1 TO CK-CNT-VOR
+               WHEN 'RULE'
+                   ADD 1 TO CK-CNT-RULE
+               WHEN OTHER
+                   ADD 1 TO CK-CNT-OTHER
+           END-EVALUATE
+
+           IF CK-TXN-OP-CODE NOT = 'VAND' AND CK-TXN-OP-CODE NOT = 'VOR'
+               IF CK-PARM-RC-INVALID-INPUT
+                   ADD 1 TO CK-CNT-RESULT-INVALID
+               ELSE
+                   IF CK-PARM-RESULT = 1
+                       ADD 1 TO CK-CNT-RESULT-TRUE
+                   ELSE
+                       ADD 1 TO CK-CNT-RESULT-FALSE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *> Credits the per-procedure gate-usage counter for one rule
+      *> step's own operation code, performed from EVALUATE-RULE-STEP-
+      *> PROCEDURE right after that step's own CALL 'CASKADE-GATE'.
+      *> Without this, a RULE transaction only ever bumped CK-CNT-RULE
+      *> once, no matter how many AND/OR/etc. gates it chained
+      *> together underneath - undercounting PRINT-SUMMARY-PROCEDURE's
+      *> per-gate totals the moment rules are in active use.
+       TALLY-RULE-STEP-OP-PROCEDURE.
+           EVALUATE CK-RULE-STEP-OP(CK-RULE-IX)
+               WHEN 'NOT'
+                   ADD 1 TO CK-CNT-NOT
+               WHEN 'AND'
+                   ADD 1 TO CK-CNT-AND
+               WHEN 'OR'
+                   ADD 1 TO CK-CNT-OR
+               WHEN 'EQ'
+                   ADD 1 TO CK-CNT-EQ
+               WHEN 'NEQ'
+                   ADD 1 TO CK-CNT-NEQ
+               WHEN 'BOOL'
+                   ADD 1 TO CK-CNT-BOOL
+               WHEN 'XOR'
+                   ADD 1 TO CK-CNT-XOR
+               WHEN 'NAND'
+                   ADD 1 TO CK-CNT-NAND
+               WHEN 'NOR'
+                   ADD 1 TO CK-CNT-NOR
+               WHEN 'XNOR'
+                   ADD 1 TO CK-CNT-XNOR
+               WHEN OTHER
+                   ADD 1 TO CK-CNT-OTHER
+           END-EVALUATE
+           .
+
+      *****************************************************
+      * PRINT-SUMMARY - DISPLAYS THE END-OF-RUN GATE-USAGE *
+      * TALLY AND TRUE/FALSE DISTRIBUTION SO OPERATIONS CAN*
+      * SPOT AN UNUSUAL RUN WITHOUT READING THE AUDIT LOG. *
+      *****************************************************
+       PRINT-SUMMARY-PROCEDURE.
+           DISPLAY '================================================'
+           DISPLAY 'CASKADE-ADAPTER DAILY GATE-USAGE SUMMARY'
+           DISPLAY '================================================'
+           DISPLAY 'NOT             ' CK-CNT-NOT
+           DISPLAY 'AND             ' CK-CNT-AND
+           DISPLAY 'OR              ' CK-CNT-OR
+           DISPLAY 'EQ              ' CK-CNT-EQ
+           DISPLAY 'NEQ             ' CK-CNT-NEQ
+           DISPLAY 'BOOL            ' CK-CNT-BOOL
+           DISPLAY 'XOR             ' CK-CNT-XOR
+           DISPLAY 'NAND            ' CK-CNT-NAND
+           DISPLAY 'NOR             ' CK-CNT-NOR
+           DISPLAY 'XNOR            ' CK-CNT-XNOR
+           DISPLAY 'VAND            ' CK-CNT-VAND
+           DISPLAY 'VOR             ' CK-CNT-VOR
+           DISPLAY 'RULE            ' CK-CNT-RULE
+           DISPLAY 'INVALID OP CODE ' CK-CNT-OTHER
+           DISPLAY '------------------------------------------------'
+           DISPLAY 'RESULT TRUE     ' CK-CNT-RESULT-TRUE
+           DISPLAY 'RESULT FALSE    ' CK-CNT-RESULT-FALSE
+           DISPLAY 'RESULT INVALID  ' CK-CNT-RESULT-INVALID
+           DISPLAY '================================================'
+           .
+
+      *> Loads one element of the working vectors from the current
+      *> transaction record
+       COPY-TXN-VECTOR-ELEMENT-PROCEDURE.
+           MOVE CK-TXN-VECTOR-A(CK-VECTOR-IX)
+               TO CK-PARM-VECTOR-A(CK-VECTOR-IX)
+           MOVE CK-TXN-VECTOR-B(CK-VECTOR-IX)
+               TO CK-PARM-VECTOR-B(CK-VECTOR-IX)
+           .
+
+      *> Stores one element of the result vector back onto the
+      *> result record
+       COPY-RESULT-VECTOR-PROCEDURE.
+           MOVE CK-PARM-VECTOR-RESULT(CK-VECTOR-IX)
+               TO CK-RSLT-VECTOR-RESULT(CK-VECTOR-IX)
+           .
+
+      *> Appends one CASKADE-AUDIT-LOG record for the evaluation
+      *> that was just performed. A VAND/VOR transaction has no
+      *> single A/B/X/RESULT scalar value (its outcome is the result
+      *> vector carried on CASKADE-RESULT-FILE), so those fields are
+      *> blanked/zeroed here instead of logging CK-PARM-A/B/X/RESULT
+      *> left over from whatever scalar gate last ran. A RULE
+      *> transaction logs the transaction's own CK-TXN-OPERAND-A/B/X
+      *> (its genuine inputs) and the named rule that ran, instead of
+      *> CK-PARM-A/B/X, which by this point only holds whatever the
+      *> rule's final step happened to resolve an operand to.
+       WRITE-AUDIT-RECORD-PROCEDURE.
+           MOVE CK-TXN-SEQ-NBR TO CK-AUDIT-SEQ-NBR
+           MOVE CK-TXN-OP-CODE TO CK-AUDIT-OP-CODE
+           MOVE CK-PARM-RETURN-CODE TO CK-AUDIT-RETURN-CODE
+           MOVE SPACES TO CK-AUDIT-RULE-NAME
+           IF CK-TXN-OP-CODE = 'VAND' OR CK-TXN-OP-CODE = 'VOR'
+               MOVE 0 TO CK-AUDIT-OPERAND-A
+               MOVE 0 TO CK-AUDIT-OPERAND-B
+               MOVE 0 TO CK-AUDIT-OPERAND-X
+               MOVE 0 TO CK-AUDIT-RESULT
+               MOVE CK-PARM-VECTOR-LEN TO CK-AUDIT-VECTOR-LEN
            ELSE
-               MOVE TRUE TO RESULT
+               IF CK-TXN-OP-CODE = 'RULE'
+                   MOVE CK-TXN-OPERAND-A TO CK-AUDIT-OPERAND-A
+                   MOVE CK-TXN-OPERAND-B TO CK-AUDIT-OPERAND-B
+                   MOVE CK-TXN-OPERAND-X TO CK-AUDIT-OPERAND-X
+                   MOVE CK-TXN-RULE-NAME TO CK-AUDIT-RULE-NAME
+               ELSE
+                   MOVE CK-PARM-A TO CK-AUDIT-OPERAND-A
+                   MOVE CK-PARM-B TO CK-AUDIT-OPERAND-B
+                   MOVE CK-PARM-X TO CK-AUDIT-OPERAND-X
+               END-IF
+               MOVE CK-PARM-RESULT TO CK-AUDIT-RESULT
+               MOVE 0 TO CK-AUDIT-VECTOR-LEN
            END-IF
+           ACCEPT CK-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT CK-AUDIT-TIME FROM TIME
+           WRITE CK-AUDIT-RECORD
+           .
+
+       CLOSE-FILES-PROCEDURE.
+           CLOSE CASKADE-TXN-FILE
+           CLOSE CASKADE-RESULT-FILE
+           CLOSE CASKADE-AUDIT-LOG
+           CLOSE CASKADE-CHECKPOINT-FILE
+           CLOSE CASKADE-RULES-FILE
+           PERFORM RESET-CHECKPOINT-FILE-PROCEDURE
            .
 
-       STOP RUN.
+      *> Reaching here means every transaction on CASKADE-TXN-FILE was
+      *> processed through to end of file with no abend, so there is
+      *> no restart point left to keep - CASKADE-CHECKPOINT-FILE is
+      *> reopened OUTPUT (which recreates it empty) so the next run's
+      *> LOAD-RESTART-POINT-PROCEDURE finds nothing and starts from
+      *> record one. An abended run never reaches CLOSE-FILES-
+      *> PROCEDURE, so its last WRITE CK-CKPT-RECORD is still there
+      *> for that same file's genuine restart.
+       RESET-CHECKPOINT-FILE-PROCEDURE.
+           OPEN OUTPUT CASKADE-CHECKPOINT-FILE
+           CLOSE CASKADE-CHECKPOINT-FILE
+           .
